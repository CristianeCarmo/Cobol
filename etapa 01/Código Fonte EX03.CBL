@@ -17,9 +17,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADALU ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS COD-ENT.
            SELECT CADATU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CADATU.
+           SELECT CADATU-AUX ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADALU-REJ ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQCKP ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-CKP.
+           SELECT LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LOG.
 
        DATA DIVISION.
        FILE SECTION.
@@ -40,10 +53,62 @@
            02 COD-SAI    PIC 9(05).
            02 MEDIA      PIC 99V99.
 
+       FD CADATU-AUX
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU-AUX.DAT".
+       01 REG-SAI-AUX.
+           02 COD-SAI-AUX    PIC 9(05).
+           02 MEDIA-AUX      PIC 99V99.
+
+       FD CADALU-REJ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU-REJ.DAT".
+       01 REG-REJ.
+           02 COD-REJ    PIC 9(05).
+           02 NOME-REJ   PIC X(20).
+           02 NOTA1-REJ  PIC 99V99.
+           02 NOTA2-REJ  PIC 99V99.
+           02 NOTA3-REJ  PIC 99V99.
+           02 CAMPO-REJ  PIC X(05).
+
+       FD ARQCKP
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "ARQCKP.DAT".
+       01 REG-CKP.
+           02 CKP-COD-ENT PIC 9(05).
+
+       FD LOGEXEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOGEXEC.DAT".
+       01 REG-LOG.
+           02 LOG-PROGRAMA    PIC X(08).
+           02 LOG-DATA        PIC 9(06).
+           02 LOG-LIDOS       PIC 9(07).
+           02 LOG-GRAVADOS    PIC 9(07).
+           02 LOG-REJEITADOS  PIC 9(07).
+
        WORKING-STORAGE SECTION.
-          77 FIM-ARQ     PIC X(03) VALUE "NAO".
-          77 SOMA-NOTA   PIC 99V99 VALUE ZEROS.
-          77 FMEDIA      PIC 99V99 VALUE ZEROS.
+          77 FIM-ARQ        PIC X(03) VALUE "NAO".
+          77 SOMA-NOTA      PIC 99V99 VALUE ZEROS.
+          77 FMEDIA         PIC 99V99 VALUE ZEROS.
+          77 NOTA-VALIDA    PIC X(03) VALUE "SIM".
+          77 CAMPO-ERRO     PIC X(05) VALUE SPACES.
+
+          77 WS-PARM          PIC X(08) VALUE SPACES.
+          77 WS-MODO          PIC X(08) VALUE "NORMAL".
+          77 WS-STATUS-CKP     PIC X(02) VALUE SPACES.
+          77 WS-CKP-EXISTE     PIC X(03) VALUE "NAO".
+          77 WS-CKP-FIM        PIC X(03) VALUE "NAO".
+          77 WS-CKP-COD        PIC 9(05) VALUE ZEROS.
+          77 CONT-GRAVADOS     PIC 9(07) VALUE ZEROS.
+          77 WS-INTERVALO-CKP  PIC 9(03) VALUE 50.
+          77 WS-CKP-QUOC       PIC 9(07) VALUE ZEROS.
+          77 WS-CKP-RESTO      PIC 9(03) VALUE ZEROS.
+          77 WS-STATUS-CADATU  PIC X(02) VALUE SPACES.
+
+          77 WS-STATUS-LOG     PIC X(02) VALUE SPACES.
+          77 CONT-LIDOS        PIC 9(07) VALUE ZEROS.
+          77 CONT-REJEITADOS   PIC 9(07) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-EM01EX03.
@@ -53,18 +118,125 @@
            STOP RUN.
 
        INICIO.
-       OPEN INPUT CADALU
-            OUTPUT CADATU.
-       PERFORM LEITURA.
+           ACCEPT WS-PARM FROM COMMAND-LINE.
+           IF WS-PARM(1:7) EQUAL "RESTART"
+               MOVE "RESTART" TO WS-MODO
+           END-IF.
+           PERFORM LER-CHECKPOINT.
+           OPEN INPUT CADALU.
+           IF WS-MODO EQUAL "RESTART"
+               PERFORM TRUNCA-CADATU
+               OPEN EXTEND CADATU
+           ELSE
+               OPEN OUTPUT CADATU
+           END-IF.
+           IF WS-CKP-EXISTE EQUAL "SIM"
+               OPEN EXTEND ARQCKP
+           ELSE
+               OPEN OUTPUT ARQCKP
+           END-IF.
+           IF WS-MODO EQUAL "RESTART"
+               OPEN EXTEND CADALU-REJ
+           ELSE
+               OPEN OUTPUT CADALU-REJ
+           END-IF.
+           PERFORM LEITURA.
+           IF WS-MODO EQUAL "RESTART"
+               PERFORM SALTAR-CHECKPOINT
+           END-IF.
+
+       LER-CHECKPOINT.
+           MOVE "NAO" TO WS-CKP-EXISTE.
+           MOVE ZEROS TO WS-CKP-COD.
+           OPEN INPUT ARQCKP.
+           IF WS-STATUS-CKP EQUAL "00"
+               MOVE "SIM" TO WS-CKP-EXISTE
+               MOVE "NAO" TO WS-CKP-FIM
+               PERFORM UNTIL WS-CKP-FIM EQUAL "SIM"
+                   READ ARQCKP
+                       AT END MOVE "SIM" TO WS-CKP-FIM
+                       NOT AT END MOVE CKP-COD-ENT TO WS-CKP-COD
+                   END-READ
+               END-PERFORM
+               CLOSE ARQCKP
+           END-IF.
+
+       SALTAR-CHECKPOINT.
+           PERFORM UNTIL FIM-ARQ EQUAL "SIM"
+                      OR COD-ENT IS GREATER THAN WS-CKP-COD
+               PERFORM LEITURA
+           END-PERFORM.
+
+       TRUNCA-CADATU.
+           OPEN INPUT CADATU.
+           IF WS-STATUS-CADATU EQUAL "00"
+               OPEN OUTPUT CADATU-AUX
+               MOVE "NAO" TO WS-CKP-FIM
+               PERFORM UNTIL WS-CKP-FIM EQUAL "SIM"
+                   READ CADATU
+                       AT END MOVE "SIM" TO WS-CKP-FIM
+                       NOT AT END
+                           IF COD-SAI IS NOT GREATER THAN WS-CKP-COD
+                               MOVE COD-SAI TO COD-SAI-AUX
+                               MOVE MEDIA   TO MEDIA-AUX
+                               WRITE REG-SAI-AUX
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CADATU
+                     CADATU-AUX
+               OPEN OUTPUT CADATU
+               OPEN INPUT CADATU-AUX
+               MOVE "NAO" TO WS-CKP-FIM
+               PERFORM UNTIL WS-CKP-FIM EQUAL "SIM"
+                   READ CADATU-AUX
+                       AT END MOVE "SIM" TO WS-CKP-FIM
+                       NOT AT END
+                           MOVE COD-SAI-AUX TO COD-SAI
+                           MOVE MEDIA-AUX   TO MEDIA
+                           WRITE REG-SAI
+                   END-READ
+               END-PERFORM
+               CLOSE CADATU
+                     CADATU-AUX
+           ELSE
+               CLOSE CADATU
+           END-IF.
 
        LEITURA.
            READ CADALU AT END MOVE "SIM" TO FIM-ARQ.
-                                                                                                                                                                                                                                
+
        PRINCIPAL.
-           PERFORM CALMEDIA.
-           PERFORM GRAVACAO.
+           ADD 1 TO CONT-LIDOS.
+           PERFORM VALIDA-NOTAS.
+           IF NOTA-VALIDA EQUAL "SIM"
+               PERFORM CALMEDIA
+               PERFORM GRAVACAO
+           ELSE
+               PERFORM REJEITA
+           END-IF.
            PERFORM LEITURA.
 
+       VALIDA-NOTAS.
+           MOVE "SIM" TO NOTA-VALIDA.
+           MOVE SPACES TO CAMPO-ERRO.
+           IF NOTA1 IS LESS THAN 00,00 OR NOTA1 IS GREATER THAN 10,00
+               MOVE "NAO" TO NOTA-VALIDA
+               MOVE "NOTA1" TO CAMPO-ERRO
+           ELSE
+               IF NOTA2 IS LESS THAN 00,00 OR
+                  NOTA2 IS GREATER THAN 10,00
+                   MOVE "NAO" TO NOTA-VALIDA
+                   MOVE "NOTA2" TO CAMPO-ERRO
+               ELSE
+                   IF NOTA3 IS LESS THAN 00,00 OR
+                      NOTA3 IS GREATER THAN 10,00
+                       MOVE "NAO" TO NOTA-VALIDA
+                       MOVE "NOTA3" TO CAMPO-ERRO
+                   END-IF
+               END-IF
+           END-IF.
+
        CALMEDIA.
            ADD NOTA1
                NOTA2
@@ -73,10 +245,46 @@
 
        GRAVACAO.
            MOVE COD-ENT TO COD-SAI.
-           MOVE FMEDIA TO MEDIA.                               
+           MOVE FMEDIA TO MEDIA.
            WRITE REG-SAI.
+           ADD 1 TO CONT-GRAVADOS.
+           DIVIDE CONT-GRAVADOS BY WS-INTERVALO-CKP
+               GIVING WS-CKP-QUOC REMAINDER WS-CKP-RESTO.
+           IF WS-CKP-RESTO EQUAL ZERO
+               PERFORM GRAVA-CHECKPOINT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           MOVE COD-SAI TO CKP-COD-ENT.
+           WRITE REG-CKP.
+
+       REJEITA.
+           MOVE COD-ENT TO COD-REJ.
+           MOVE NOME TO NOME-REJ.
+           MOVE NOTA1 TO NOTA1-REJ.
+           MOVE NOTA2 TO NOTA2-REJ.
+           MOVE NOTA3 TO NOTA3-REJ.
+           MOVE CAMPO-ERRO TO CAMPO-REJ.
+           WRITE REG-REJ.
+           ADD 1 TO CONT-REJEITADOS.
+
+       GRAVA-LOG-EXECUCAO.
+           MOVE "EM01EX03" TO LOG-PROGRAMA.
+           ACCEPT LOG-DATA FROM DATE.
+           MOVE CONT-LIDOS      TO LOG-LIDOS.
+           MOVE CONT-GRAVADOS   TO LOG-GRAVADOS.
+           MOVE CONT-REJEITADOS TO LOG-REJEITADOS.
+           OPEN EXTEND LOGEXEC.
+           IF WS-STATUS-LOG NOT EQUAL "00"
+               OPEN OUTPUT LOGEXEC
+           END-IF.
+           WRITE REG-LOG.
+           CLOSE LOGEXEC.
 
        TERMINO.
+           PERFORM GRAVA-LOG-EXECUCAO.
            CLOSE CADALU
-                 CADATU.
+                 CADATU
+                 CADALU-REJ
+                 ARQCKP.
 
