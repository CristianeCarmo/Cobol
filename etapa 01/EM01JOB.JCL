@@ -0,0 +1,35 @@
+//EM01JOB  JOB (ACCT),'MEDIAS ALUNOS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EXECUTA EM01EX03 (MEDIA DE 3 NOTAS) SOBRE CADALU.DAT E,        *
+//* SOMENTE SE TERMINAR COM RC=0, EM01EX07 (MEDIA DE 4 NOTAS POR   *
+//* SEXO) SOBRE CADALU7.DAT. CADA EXERCICIO TEM SEU PROPRIO        *
+//* CADALU (LAYOUTS DE REGISTRO DIFERENTES, VEJA O VALUE OF        *
+//* FILE-ID DE CADA PROGRAMA). SE EM01EX03 ABENDAR OU TERMINAR     *
+//* COM RC <> 0, O STEP07 E IGNORADO (COND) PARA NAO ALIMENTAR     *
+//* EM01EX07 A PARTIR DE UM RESULTADO RUIM.                        *
+//*--------------------------------------------------------------*
+//STEP03   EXEC PGM=EM01EX03
+//CADALU   DD   DSN=EM01.CADALU.DAT,DISP=SHR
+//CADATU   DD   DSN=EM01.CADATU.DAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CADREJ   DD   DSN=EM01.CADALU.REJ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ARQCKP   DD   DSN=EM01.ARQCKP.DAT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//LOGEXEC  DD   DSN=EM01.LOGEXEC.DAT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP07   EXEC PGM=EM01EX07,COND=(0,NE,STEP03)
+//CADALU   DD   DSN=EM01.CADALU7.DAT,DISP=SHR
+//CADATU   DD   DSN=EM01.CADATU7.DAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CADREJ   DD   DSN=EM01.CADALU7.REJ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RELSEXO  DD   DSN=EM01.RELSEXO.DAT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//LOGEXEC  DD   DSN=EM01.LOGEXEC.DAT,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//
