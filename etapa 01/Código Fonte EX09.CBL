@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM01EX09.
+       INSTALLATION.  HOME.
+       DATE-WRITTEN.  08-08-2026.
+       DATE-COMPILED.
+       SECURITY.      APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.       LE TRANSACOES DO ARQUIVO TRANLU E APLICA INCLUSAO,
+      *               ALTERACAO OU EXCLUSAO DE REGISTROS NO ARQUIVO
+      *               INDEXADO CADALU, GRAVANDO O RESULTADO DE CADA
+      *               TRANSACAO NO ARQUIVO LOGMANUT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER.  DELL-PC.
+           OBJECT-COMPUTER.  DELL-PC.
+           SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU ASSIGN TO DISK
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS NUMERO-ENT
+           FILE STATUS IS WS-STATUS-CADALU.
+           SELECT TRANLU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOGMANUT ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU7.DAT".
+       01 REG-ENT.
+           02 NUMERO-ENT  PIC 9(05).
+           02 NOME-ENT    PIC X(20).
+           02 NOTA1       PIC 99V99.
+           02 NOTA2       PIC 99V99.
+           02 NOTA3       PIC 99V99.
+           02 NOTA4       PIC 99V99.
+           02 SEXO-ENT    PIC X(01).
+
+       FD TRANLU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "TRANLU.DAT".
+       01 REG-TRAN.
+           02 FUNCAO-TRAN  PIC X(01).
+           02 NUMERO-TRAN  PIC 9(05).
+           02 NOME-TRAN    PIC X(20).
+           02 NOTA1-TRAN   PIC 99V99.
+           02 NOTA2-TRAN   PIC 99V99.
+           02 NOTA3-TRAN   PIC 99V99.
+           02 NOTA4-TRAN   PIC 99V99.
+           02 SEXO-TRAN    PIC X(01).
+
+       FD LOGMANUT
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOGMANUT.DAT".
+       01 LINHA-LOG      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          77 FIM-ARQ           PIC X(03) VALUE "NAO".
+          77 WS-STATUS-CADALU  PIC X(02) VALUE SPACES.
+
+          01 LIN-LOG.
+             02 LOG-NUMERO     PIC Z(04)9.
+             02 FILLER         PIC X(02) VALUE SPACES.
+             02 LOG-FUNCAO     PIC X(01).
+             02 FILLER         PIC X(02) VALUE SPACES.
+             02 LOG-RESULTADO  PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-EM01EX09.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN I-O CADALU.
+           IF WS-STATUS-CADALU NOT EQUAL "00"
+               OPEN OUTPUT CADALU
+               CLOSE CADALU
+               OPEN I-O CADALU
+           END-IF.
+           OPEN INPUT TRANLU
+                OUTPUT LOGMANUT.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ TRANLU AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM PROCESSA-TRAN.
+           PERFORM LEITURA.
+
+       PROCESSA-TRAN.
+           EVALUATE FUNCAO-TRAN
+               WHEN "I"
+               WHEN "i"
+                   PERFORM INCLUIR
+               WHEN "A"
+               WHEN "a"
+                   PERFORM ALTERAR
+               WHEN "E"
+               WHEN "e"
+                   PERFORM EXCLUIR
+               WHEN OTHER
+                   PERFORM FUNCAO-INVALIDA
+           END-EVALUATE.
+
+       INCLUIR.
+           MOVE NUMERO-TRAN TO NUMERO-ENT.
+           MOVE NOME-TRAN   TO NOME-ENT.
+           MOVE NOTA1-TRAN  TO NOTA1.
+           MOVE NOTA2-TRAN  TO NOTA2.
+           MOVE NOTA3-TRAN  TO NOTA3.
+           MOVE NOTA4-TRAN  TO NOTA4.
+           MOVE SEXO-TRAN   TO SEXO-ENT.
+           WRITE REG-ENT
+               INVALID KEY
+                   MOVE "ALUNO JA CADASTRADO" TO LOG-RESULTADO
+               NOT INVALID KEY
+                   MOVE "INCLUIDO COM SUCESSO" TO LOG-RESULTADO
+           END-WRITE.
+           PERFORM GRAVA-LOG.
+
+       ALTERAR.
+           MOVE NUMERO-TRAN TO NUMERO-ENT.
+           READ CADALU KEY IS NUMERO-ENT
+               INVALID KEY
+                   MOVE "ALUNO NAO ENCONTRADO" TO LOG-RESULTADO
+               NOT INVALID KEY
+                   MOVE NOME-TRAN  TO NOME-ENT
+                   MOVE NOTA1-TRAN TO NOTA1
+                   MOVE NOTA2-TRAN TO NOTA2
+                   MOVE NOTA3-TRAN TO NOTA3
+                   MOVE NOTA4-TRAN TO NOTA4
+                   MOVE SEXO-TRAN  TO SEXO-ENT
+                   REWRITE REG-ENT
+                   MOVE "ALTERADO COM SUCESSO" TO LOG-RESULTADO
+           END-READ.
+           PERFORM GRAVA-LOG.
+
+       EXCLUIR.
+           MOVE NUMERO-TRAN TO NUMERO-ENT.
+           READ CADALU KEY IS NUMERO-ENT
+               INVALID KEY
+                   MOVE "ALUNO NAO ENCONTRADO" TO LOG-RESULTADO
+               NOT INVALID KEY
+                   DELETE CADALU RECORD
+                   MOVE "EXCLUIDO COM SUCESSO" TO LOG-RESULTADO
+           END-READ.
+           PERFORM GRAVA-LOG.
+
+       FUNCAO-INVALIDA.
+           MOVE "FUNCAO DE TRANSACAO INVALIDA" TO LOG-RESULTADO.
+           PERFORM GRAVA-LOG.
+
+       GRAVA-LOG.
+           MOVE NUMERO-TRAN  TO LOG-NUMERO.
+           MOVE FUNCAO-TRAN  TO LOG-FUNCAO.
+           WRITE LINHA-LOG FROM LIN-LOG.
+
+       TERMINO.
+           CLOSE CADALU
+                 TRANLU
+                 LOGMANUT.
