@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM01EX08.
+       INSTALLATION.  HOME.
+       DATE-WRITTEN.  08-08-2026.
+       DATE-COMPILED.
+       SECURITY.      APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.       LE OS REGISTROS DO ARQUIVO CADATU (GERADO PELO
+      *               EM01EX03) E IMPRIME UM RELATORIO COM COD-SAI,
+      *               MEDIA E A SITUACAO APROVADO/REPROVADO, MAIS O
+      *               TOTAL DE ALUNOS PROCESSADOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER.  DELL-PC.
+           OBJECT-COMPUTER.  DELL-PC.
+           SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADATU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELATU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.DAT".
+       01 REG-SAI.
+           02 COD-SAI    PIC 9(05).
+           02 MEDIA      PIC 99V99.
+
+       FD RELATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RELATU.DAT".
+       01 LINHA-REL      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          77 FIM-ARQ       PIC X(03) VALUE "NAO".
+          77 TOTAL-ALUNOS  PIC 9(05) VALUE ZEROS.
+
+          01 LIN-CABEC1.
+             02 FILLER     PIC X(80) VALUE
+                "COD-SAI   MEDIA   SITUACAO".
+
+          01 LIN-CABEC2.
+             02 FILLER     PIC X(80) VALUE
+                "-----   -----   ----------".
+
+          01 LIN-DET.
+             02 DET-COD    PIC Z(04)9.
+             02 FILLER     PIC X(03) VALUE SPACES.
+             02 DET-MEDIA  PIC Z9,99.
+             02 FILLER     PIC X(03) VALUE SPACES.
+             02 DET-SIT    PIC X(10).
+
+          01 LIN-TOTAL.
+             02 FILLER     PIC X(20) VALUE
+                "TOTAL DE ALUNOS: ".
+             02 TOT-ALUNOS PIC Z(04)9.
+
+       PROCEDURE DIVISION.
+       MAIN-EM01EX08.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           OPEN INPUT CADATU
+                OUTPUT RELATU.
+           WRITE LINHA-REL FROM LIN-CABEC1.
+           WRITE LINHA-REL FROM LIN-CABEC2.
+           PERFORM LEITURA.
+
+       LEITURA.
+           READ CADATU AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM IMPRESSAO.
+           PERFORM LEITURA.
+
+       IMPRESSAO.
+           MOVE COD-SAI TO DET-COD.
+           MOVE MEDIA TO DET-MEDIA.
+           IF MEDIA IS GREATER THAN OR EQUAL TO 6,00
+               MOVE "APROVADO" TO DET-SIT
+           ELSE
+               MOVE "REPROVADO" TO DET-SIT
+           END-IF.
+           WRITE LINHA-REL FROM LIN-DET.
+           ADD 1 TO TOTAL-ALUNOS.
+
+       TERMINO.
+           MOVE TOTAL-ALUNOS TO TOT-ALUNOS.
+           WRITE LINHA-REL FROM LIN-TOTAL.
+           CLOSE CADATU
+                 RELATU.
