@@ -7,8 +7,9 @@
        DATE-COMPILED.
        SECURITY.      APENAS O AUTOR PODE MODIFICA-LO.
       *REMARKS.       LE OS REGISTROS DO ARQUIVO DE ENTRADA CADALU E
-      *               GRAVA NO ARQUIVO DE SAIDA CADATU A MEDIA DOS
-      *               ALUNOS DO SEXO FEMININO.
+      *               GRAVA NO ARQUIVO DE SAIDA CADATU A MEDIA DE CADA
+      *               ALUNO, E O RESUMO POR SEXO (F/M) E DA TURMA NO
+      *               ARQUIVO RELSEXO.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -19,15 +20,24 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CADALU ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS NUMERO-ENT.
            SELECT CADATU ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADALU-REJ ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELSEXO ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOGEXEC ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STATUS-LOG.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADALU
            LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADALU.DAT".
+           VALUE OF FILE-ID IS "CADALU7.DAT".
        01 REG-ENT.
            02 NUMERO-ENT  PIC 9(05).
            02 NOME-ENT    PIC X(20).
@@ -39,17 +49,77 @@
 
        FD CADATU
            LABEL RECORD ARE STANDARD
-           VALUE OF FILE-ID IS "CADATU.DAT".
+           VALUE OF FILE-ID IS "CADATU7.DAT".
        01 REG-SAI.
            02 NUMERO-SAI  PIC 9(05).
            02 NOME-SAI    PIC X(20).
            02 MEDIA       PIC 99V99.
            02 SEXO-SAI    PIC X(01).
 
+       FD CADALU-REJ
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADALU-REJ.DAT".
+       01 REG-REJ.
+           02 NUMERO-REJ  PIC 9(05).
+           02 NOME-REJ    PIC X(20).
+           02 NOTA1-REJ   PIC 99V99.
+           02 NOTA2-REJ   PIC 99V99.
+           02 NOTA3-REJ   PIC 99V99.
+           02 NOTA4-REJ   PIC 99V99.
+           02 SEXO-REJ    PIC X(01).
+           02 CAMPO-REJ   PIC X(05).
+
+       FD RELSEXO
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "RELSEXO.DAT".
+       01 LINHA-SEX      PIC X(80).
+
+       FD LOGEXEC
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "LOGEXEC.DAT".
+       01 REG-LOG.
+           02 LOG-PROGRAMA    PIC X(08).
+           02 LOG-DATA        PIC 9(06).
+           02 LOG-LIDOS       PIC 9(07).
+           02 LOG-GRAVADOS    PIC 9(07).
+           02 LOG-REJEITADOS  PIC 9(07).
+
        WORKING-STORAGE SECTION.
        77 FIM-ARQ         PIC X(03) VALUE "NAO".
        77 SOMA-NOTA       PIC 99V99 VALUE ZEROS.
        77 MEDIAF          PIC 99V99 VALUE ZEROS.
+       77 NOTA-VALIDA     PIC X(03) VALUE "SIM".
+       77 CAMPO-ERRO      PIC X(05) VALUE SPACES.
+
+       77 CONT-FEM        PIC 9(05) VALUE ZEROS.
+       77 SOMA-FEM        PIC 9(07)V99 VALUE ZEROS.
+       77 MEDIA-FEM       PIC 99V99 VALUE ZEROS.
+       77 MAIOR-FEM       PIC 99V99 VALUE ZEROS.
+       77 MENOR-FEM       PIC 99V99 VALUE 99,99.
+
+       77 CONT-MASC       PIC 9(05) VALUE ZEROS.
+       77 SOMA-MASC       PIC 9(07)V99 VALUE ZEROS.
+       77 MEDIA-MASC      PIC 99V99 VALUE ZEROS.
+       77 MAIOR-MASC      PIC 99V99 VALUE ZEROS.
+       77 MENOR-MASC      PIC 99V99 VALUE 99,99.
+
+       77 CONT-TURMA      PIC 9(05) VALUE ZEROS.
+       77 SOMA-TURMA      PIC 9(07)V99 VALUE ZEROS.
+       77 MEDIA-TURMA     PIC 99V99 VALUE ZEROS.
+
+       77 WS-STATUS-LOG   PIC X(02) VALUE SPACES.
+       77 CONT-LIDOS      PIC 9(07) VALUE ZEROS.
+       77 CONT-REJEITADOS PIC 9(07) VALUE ZEROS.
+
+       01 LIN-SEX-DET.
+          02 SEX-GRUPO    PIC X(10).
+          02 SEX-QTDE     PIC Z(04)9.
+          02 FILLER       PIC X(03) VALUE SPACES.
+          02 SEX-MEDIA    PIC Z9,99.
+          02 FILLER       PIC X(03) VALUE SPACES.
+          02 SEX-MAIOR    PIC Z9,99.
+          02 FILLER       PIC X(03) VALUE SPACES.
+          02 SEX-MENOR    PIC Z9,99.
 
        PROCEDURE DIVISION.
        MAIN-EM01EX07.
@@ -60,23 +130,82 @@
 
        INICIO.
            OPEN INPUT  CADALU
-                OUTPUT CADATU.
+                OUTPUT CADATU
+                OUTPUT CADALU-REJ
+                OUTPUT RELSEXO.
            PERFORM LEITURA.
 
        LEITURA.
            READ CADALU AT END MOVE "SIM" TO FIM-ARQ.
 
        PRINCIPAL.
+           ADD 1 TO CONT-LIDOS.
            PERFORM CONDICAO.
            PERFORM LEITURA.
 
        CONDICAO.
-           IF SEXO-ENT EQUAL "F" OR "f" THEN
-           PERFORM CALMEDIA
-           PERFORM GRAVACAO.
+           PERFORM VALIDA-NOTAS.
+           IF NOTA-VALIDA EQUAL "SIM"
+               PERFORM CALMEDIA
+               PERFORM GRAVACAO
+               PERFORM ACUMULA-SEXO
+           ELSE
+               PERFORM REJEITA
+           END-IF.
+
+       ACUMULA-SEXO.
+           ADD 1 TO CONT-TURMA.
+           ADD MEDIAF TO SOMA-TURMA.
+           IF SEXO-ENT EQUAL "F" OR "f"
+               ADD 1 TO CONT-FEM
+               ADD MEDIAF TO SOMA-FEM
+               IF MEDIAF IS GREATER THAN MAIOR-FEM
+                   MOVE MEDIAF TO MAIOR-FEM
+               END-IF
+               IF MEDIAF IS LESS THAN MENOR-FEM
+                   MOVE MEDIAF TO MENOR-FEM
+               END-IF
+           ELSE
+               IF SEXO-ENT EQUAL "M" OR "m"
+                   ADD 1 TO CONT-MASC
+                   ADD MEDIAF TO SOMA-MASC
+                   IF MEDIAF IS GREATER THAN MAIOR-MASC
+                       MOVE MEDIAF TO MAIOR-MASC
+                   END-IF
+                   IF MEDIAF IS LESS THAN MENOR-MASC
+                       MOVE MEDIAF TO MENOR-MASC
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDA-NOTAS.
+           MOVE "SIM" TO NOTA-VALIDA.
+           MOVE SPACES TO CAMPO-ERRO.
+           IF NOTA1 IS LESS THAN 00,00 OR NOTA1 IS GREATER THAN 10,00
+               MOVE "NAO" TO NOTA-VALIDA
+               MOVE "NOTA1" TO CAMPO-ERRO
+           ELSE
+               IF NOTA2 IS LESS THAN 00,00 OR
+                  NOTA2 IS GREATER THAN 10,00
+                   MOVE "NAO" TO NOTA-VALIDA
+                   MOVE "NOTA2" TO CAMPO-ERRO
+               ELSE
+                   IF NOTA3 IS LESS THAN 00,00 OR
+                      NOTA3 IS GREATER THAN 10,00
+                       MOVE "NAO" TO NOTA-VALIDA
+                       MOVE "NOTA3" TO CAMPO-ERRO
+                   ELSE
+                       IF NOTA4 IS LESS THAN 00,00 OR
+                          NOTA4 IS GREATER THAN 10,00
+                           MOVE "NAO" TO NOTA-VALIDA
+                           MOVE "NOTA4" TO CAMPO-ERRO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
        CALMEDIA.
-           ADD NOTA1,                         
+           ADD NOTA1,
                NOTA2,
                NOTA3,
                NOTA4 GIVING SOMA-NOTA.
@@ -89,9 +218,74 @@
            MOVE SEXO-ENT TO SEXO-SAI.
            WRITE REG-SAI.
 
+       REJEITA.
+           MOVE NUMERO-ENT TO NUMERO-REJ.
+           MOVE NOME-ENT TO NOME-REJ.
+           MOVE NOTA1 TO NOTA1-REJ.
+           MOVE NOTA2 TO NOTA2-REJ.
+           MOVE NOTA3 TO NOTA3-REJ.
+           MOVE NOTA4 TO NOTA4-REJ.
+           MOVE SEXO-ENT TO SEXO-REJ.
+           MOVE CAMPO-ERRO TO CAMPO-REJ.
+           WRITE REG-REJ.
+           ADD 1 TO CONT-REJEITADOS.
+
+       RELATORIO-SEXO.
+           IF CONT-FEM IS GREATER THAN ZERO
+               DIVIDE SOMA-FEM BY CONT-FEM GIVING MEDIA-FEM
+           ELSE
+               MOVE ZEROS TO MENOR-FEM
+           END-IF.
+           IF CONT-MASC IS GREATER THAN ZERO
+               DIVIDE SOMA-MASC BY CONT-MASC GIVING MEDIA-MASC
+           ELSE
+               MOVE ZEROS TO MENOR-MASC
+           END-IF.
+           IF CONT-TURMA IS GREATER THAN ZERO
+               DIVIDE SOMA-TURMA BY CONT-TURMA GIVING MEDIA-TURMA
+           END-IF.
+
+           MOVE "FEMININO  " TO SEX-GRUPO.
+           MOVE CONT-FEM TO SEX-QTDE.
+           MOVE MEDIA-FEM TO SEX-MEDIA.
+           MOVE MAIOR-FEM TO SEX-MAIOR.
+           MOVE MENOR-FEM TO SEX-MENOR.
+           WRITE LINHA-SEX FROM LIN-SEX-DET.
+
+           MOVE "MASCULINO " TO SEX-GRUPO.
+           MOVE CONT-MASC TO SEX-QTDE.
+           MOVE MEDIA-MASC TO SEX-MEDIA.
+           MOVE MAIOR-MASC TO SEX-MAIOR.
+           MOVE MENOR-MASC TO SEX-MENOR.
+           WRITE LINHA-SEX FROM LIN-SEX-DET.
+
+           MOVE "TURMA     " TO SEX-GRUPO.
+           MOVE CONT-TURMA TO SEX-QTDE.
+           MOVE MEDIA-TURMA TO SEX-MEDIA.
+           MOVE ZEROS TO SEX-MAIOR.
+           MOVE ZEROS TO SEX-MENOR.
+           WRITE LINHA-SEX FROM LIN-SEX-DET.
+
+       GRAVA-LOG-EXECUCAO.
+           MOVE "EM01EX07" TO LOG-PROGRAMA.
+           ACCEPT LOG-DATA FROM DATE.
+           MOVE CONT-LIDOS      TO LOG-LIDOS.
+           MOVE CONT-TURMA      TO LOG-GRAVADOS.
+           MOVE CONT-REJEITADOS TO LOG-REJEITADOS.
+           OPEN EXTEND LOGEXEC.
+           IF WS-STATUS-LOG NOT EQUAL "00"
+               OPEN OUTPUT LOGEXEC
+           END-IF.
+           WRITE REG-LOG.
+           CLOSE LOGEXEC.
+
        TERMINO.
+           PERFORM RELATORIO-SEXO.
+           PERFORM GRAVA-LOG-EXECUCAO.
            CLOSE CADALU
-                 CADATU.
+                 CADATU
+                 CADALU-REJ
+                 RELSEXO.
 
 
 
