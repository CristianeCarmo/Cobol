@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM01EX10.
+       INSTALLATION.  HOME.
+       DATE-WRITTEN.  08-08-2026.
+       DATE-COMPILED.
+       SECURITY.      APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.       LE O ARQUIVO CADATU GERADO PELO EM01EX03 (MEDIA
+      *               DE 3 NOTAS) E O ARQUIVO CADATU7 GERADO PELO
+      *               EM01EX07 (MEDIA DE 4 NOTAS + SEXO) E GRAVA UM
+      *               HISTORICO CONSOLIDADO POR ALUNO NO ARQUIVO
+      *               CADCONS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER.  DELL-PC.
+           OBJECT-COMPUTER.  DELL-PC.
+           SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADATU3 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADATU7 ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADCONS ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADATU3
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.DAT".
+       01 REG-SAI3.
+           02 COD-SAI3    PIC 9(05).
+           02 MEDIA3      PIC 99V99.
+
+       FD CADATU7
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU7.DAT".
+       01 REG-SAI7.
+           02 NUMERO-SAI7 PIC 9(05).
+           02 NOME-SAI7   PIC X(20).
+           02 MEDIA7      PIC 99V99.
+           02 SEXO-SAI7   PIC X(01).
+
+       FD CADCONS
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADCONS.DAT".
+       01 REG-CONS.
+           02 COD-CONS      PIC 9(05).
+           02 NOME-CONS     PIC X(20).
+           02 MEDIA3-CONS   PIC 99V99.
+           02 MEDIA4-CONS   PIC 99V99.
+           02 SEXO-CONS     PIC X(01).
+           02 MEDIA-GERAL   PIC 99V99.
+           02 SITUACAO-CONS PIC X(10).
+
+       WORKING-STORAGE SECTION.
+          77 FIM-ARQ     PIC X(03) VALUE "NAO".
+          77 ACHOU       PIC X(03) VALUE "NAO".
+          77 TAB-QTDE    PIC 9(05) VALUE ZEROS.
+          77 IDX         PIC 9(05) VALUE ZEROS.
+
+          01 TAB-EX07.
+             02 TAB-ITEM OCCURS 500 TIMES.
+                03 TAB-NUMERO  PIC 9(05).
+                03 TAB-NOME    PIC X(20).
+                03 TAB-MEDIA   PIC 99V99.
+                03 TAB-SEXO    PIC X(01).
+                03 TAB-MATCHED PIC X(03) VALUE "NAO".
+
+       PROCEDURE DIVISION.
+       MAIN-EM01EX10.
+           PERFORM INICIO.
+           PERFORM PRINCIPAL UNTIL FIM-ARQ EQUAL "SIM".
+           PERFORM TERMINO.
+           STOP RUN.
+
+       INICIO.
+           PERFORM CARREGA-EX07.
+           OPEN INPUT CADATU3
+                OUTPUT CADCONS.
+           PERFORM LEITURA.
+
+       CARREGA-EX07.
+           OPEN INPUT CADATU7.
+           MOVE "NAO" TO FIM-ARQ.
+           READ CADATU7 AT END MOVE "SIM" TO FIM-ARQ.
+           PERFORM UNTIL FIM-ARQ EQUAL "SIM"
+                      OR TAB-QTDE IS EQUAL TO 500
+               ADD 1 TO TAB-QTDE
+               MOVE NUMERO-SAI7 TO TAB-NUMERO (TAB-QTDE)
+               MOVE NOME-SAI7   TO TAB-NOME (TAB-QTDE)
+               MOVE MEDIA7      TO TAB-MEDIA (TAB-QTDE)
+               MOVE SEXO-SAI7   TO TAB-SEXO (TAB-QTDE)
+               READ CADATU7 AT END MOVE "SIM" TO FIM-ARQ
+           END-PERFORM.
+           IF TAB-QTDE IS EQUAL TO 500 AND FIM-ARQ NOT EQUAL "SIM"
+               DISPLAY "EM01EX10: CADATU7.DAT TEM MAIS DE 500 ALUNOS"
+               DISPLAY "EM01EX10: REGISTROS APOS O 500o FORAM IGNORADOS"
+           END-IF.
+           CLOSE CADATU7.
+           MOVE "NAO" TO FIM-ARQ.
+
+       LEITURA.
+           READ CADATU3 AT END MOVE "SIM" TO FIM-ARQ.
+
+       PRINCIPAL.
+           PERFORM CONSOLIDA.
+           PERFORM LEITURA.
+
+       CONSOLIDA.
+           MOVE "NAO" TO ACHOU.
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX IS GREATER THAN TAB-QTDE
+                      OR ACHOU EQUAL "SIM"
+               IF TAB-NUMERO (IDX) EQUAL COD-SAI3
+                   MOVE "SIM" TO ACHOU
+               END-IF
+           END-PERFORM.
+
+           MOVE COD-SAI3  TO COD-CONS.
+           MOVE MEDIA3    TO MEDIA3-CONS.
+           IF ACHOU EQUAL "SIM"
+               MOVE TAB-NOME (IDX - 1)  TO NOME-CONS
+               MOVE TAB-MEDIA (IDX - 1) TO MEDIA4-CONS
+               MOVE TAB-SEXO (IDX - 1)  TO SEXO-CONS
+               MOVE "SIM" TO TAB-MATCHED (IDX - 1)
+               ADD MEDIA3 MEDIA4-CONS GIVING MEDIA-GERAL
+               DIVIDE MEDIA-GERAL BY 2 GIVING MEDIA-GERAL
+           ELSE
+               MOVE SPACES TO NOME-CONS
+               MOVE ZEROS  TO MEDIA4-CONS
+               MOVE SPACES TO SEXO-CONS
+               MOVE MEDIA3 TO MEDIA-GERAL
+           END-IF.
+
+           IF MEDIA-GERAL IS GREATER THAN OR EQUAL TO 6,00
+               MOVE "APROVADO"  TO SITUACAO-CONS
+           ELSE
+               MOVE "REPROVADO" TO SITUACAO-CONS
+           END-IF.
+
+           WRITE REG-CONS.
+
+       GRAVA-NAO-CASADOS.
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX IS GREATER THAN TAB-QTDE
+               IF TAB-MATCHED (IDX) EQUAL "NAO"
+                   MOVE TAB-NUMERO (IDX) TO COD-CONS
+                   MOVE TAB-NOME (IDX)   TO NOME-CONS
+                   MOVE ZEROS            TO MEDIA3-CONS
+                   MOVE TAB-MEDIA (IDX)  TO MEDIA4-CONS
+                   MOVE TAB-SEXO (IDX)   TO SEXO-CONS
+                   MOVE TAB-MEDIA (IDX)  TO MEDIA-GERAL
+                   IF MEDIA-GERAL IS GREATER THAN OR EQUAL TO 6,00
+                       MOVE "APROVADO"   TO SITUACAO-CONS
+                   ELSE
+                       MOVE "REPROVADO"  TO SITUACAO-CONS
+                   END-IF
+                   WRITE REG-CONS
+               END-IF
+           END-PERFORM.
+
+       TERMINO.
+           PERFORM GRAVA-NAO-CASADOS.
+           CLOSE CADATU3
+                 CADCONS.
