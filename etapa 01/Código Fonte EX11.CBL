@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EM01EX11.
+       INSTALLATION.  HOME.
+       DATE-WRITTEN.  08-08-2026.
+       DATE-COMPILED.
+       SECURITY.      APENAS O AUTOR PODE MODIFICA-LO.
+      *REMARKS.       LE O ARQUIVO CADATU GERADO PELO EM01EX03, ORDENA
+      *               OS ALUNOS POR MEDIA DECRESCENTE E GRAVA O
+      *               ARQUIVO CADATU-ORD COM UM NUMERO DE CLASSIFICACAO
+      *               (RANK) SEQUENCIAL POR ALUNO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER.  DELL-PC.
+           OBJECT-COMPUTER.  DELL-PC.
+           SPECIAL-NAMES.    DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADATU ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADATU-ORD ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO DISK.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADATU
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU.DAT".
+       01 REG-SAI.
+           02 COD-SAI    PIC 9(05).
+           02 MEDIA      PIC 99V99.
+
+       FD CADATU-ORD
+           LABEL RECORD ARE STANDARD
+           VALUE OF FILE-ID IS "CADATU-ORD.DAT".
+       01 REG-RANK.
+           02 RANK-NUM   PIC 9(05).
+           02 RANK-COD   PIC 9(05).
+           02 RANK-MEDIA PIC 99V99.
+
+       SD SORT-WORK.
+       01 REG-SORT.
+           02 SORT-COD   PIC 9(05).
+           02 SORT-MEDIA PIC 99V99.
+
+       WORKING-STORAGE SECTION.
+          77 CONT-RANK  PIC 9(05) VALUE ZEROS.
+          77 FIM-SORT   PIC X(03) VALUE "NAO".
+
+       PROCEDURE DIVISION.
+       MAIN-EM01EX11.
+           SORT SORT-WORK
+               ON DESCENDING KEY SORT-MEDIA
+               USING CADATU
+               OUTPUT PROCEDURE IS GRAVA-RANK.
+           STOP RUN.
+
+       GRAVA-RANK.
+           OPEN OUTPUT CADATU-ORD.
+           PERFORM LER-SORT UNTIL FIM-SORT EQUAL "SIM".
+           CLOSE CADATU-ORD.
+
+       LER-SORT.
+           RETURN SORT-WORK
+               AT END
+                   MOVE "SIM" TO FIM-SORT
+               NOT AT END
+                   ADD 1 TO CONT-RANK
+                   MOVE CONT-RANK TO RANK-NUM
+                   MOVE SORT-COD TO RANK-COD
+                   MOVE SORT-MEDIA TO RANK-MEDIA
+                   WRITE REG-RANK
+           END-RETURN.
